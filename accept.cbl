@@ -1,18 +1,616 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID.ACCPT.
- ENVIRONMENT DIVISION.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 77 A pic s9(3)v9(2) value 0.
- 77 B pic s9(3)v9(2) value 0.
- 77 F-G pic +z(3).z(2).
-
- PROCEDURE DIVISION.
- para-1.
-        DISPLAY "ENTER FIRST NUMBER :"WITH NO ADVANCING.
-        DISPLAY "ENTER SECOND NUMBER :"WITH NO ADVANCING.
-        ACCEPT B.
-        SUBTRACT A FROM B.
-        MOVE B TO F-G.
-        DISPLAY "B-A = " F-G.
- STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400* PROGRAM-ID.  ACCPT                                             *
+000500*                                                                *
+000600* AUTHOR.      D. L. HARMON                                      *
+000700* INSTALLATION. DAILY RECONCILIATION UNIT                        *
+000800* DATE-WRITTEN. 2024-02-11                                       *
+000900* DATE-COMPILED.                                                 *
+001000*                                                                *
+001100* REMARKS.     COMPUTES THE VARIANCE (B-A) FOR EACH TRANSACTION  *
+001200*              RECORD ON THE DAILY VARIANCE FILE, PRINTS A       *
+001300*              RECONCILIATION REPORT, WRITES AN AUDIT TRAIL OF   *
+001400*              EVERY CALCULATION PERFORMED, FLAGS VARIANCES      *
+001500*              THAT EXCEED THE SUPPLIED TOLERANCE OR THAT        *
+001600*              OVERFLOW THE F-G FIELD, AND CHECKPOINTS ITS       *
+001700*              POSITION SO A LONG RUN CAN BE RESTARTED.          *
+001800*                                                                *
+001900* MODIFICATION HISTORY.                                          *
+002000*   DATE       INIT  DESCRIPTION                                 *
+002100*   ---------  ----  -------------------------------------------*
+002200*   2024-02-11  DLH  ORIGINAL PROGRAM - SINGLE INTERACTIVE PAIR. *
+002300*   2026-08-09  DLH  CONVERTED TO BATCH MODE AGAINST TRANFILE;   *
+002400*                    ADDED RPTFILE, AUDTFILE, EXCPFILE AND       *
+002500*                    CHKPFILE; TOLERANCE AND RESTART SUPPORT;    *
+002600*                    A/B/F-G FIELDS MOVED TO COPYBOOK ABFGREC.   *
+002700*                    THE OLD ACCEPT-FROM-THE-KEYBOARD MODE IS    *
+002800*                    RETIRED - EVERY DOWNSTREAM FEATURE (REPORT, *
+002900*                    AUDIT, TOLERANCE, RUNNING TOTAL, RESTART)   *
+003000*                    ASSUMES A BATCH OF RECORDS, SO THE BATCH    *
+003100*                    MODE IS NOW THE ONLY MODE.                  *
+003150*   2026-08-09  DLH  RENAMED AUDITFILE/EXCPTFILE/CHKPTFILE TO    *
+003160*                    8-CHARACTER DDNAMES; CHECKPOINT NOW CARRIES *
+003170*                    THE RUNNING TOTALS AND IS CLEARED ON A      *
+003180*                    CLEAN END-OF-FILE FINISH; VALIDATION MOVED  *
+003190*                    AHEAD OF THE MOVE INTO ABFG-A/ABFG-B;       *
+003195*                    GUARDED THE CHECKPOINT-INTERVAL DIVIDE.     *
+003196*   2026-08-09  DLH  WIDENED THE GRAND-TOTAL AND REPORT COUNT    *
+003197*                    EDIT PICTURES TO CARRY A FULL 7 INTEGER     *
+003198*                    DIGITS, MATCHING THEIR SOURCE FIELDS;       *
+003199*                    DROPPED THREE UNREFERENCED COUNT-EDIT       *
+003200*                    WORKING-STORAGE ITEMS; RPTFILE IS ALWAYS    *
+003201*                    OPENED FRESH AND PRINTS FULL HEADINGS ON    *
+003202*                    EVERY RUN (A RESTART ADDS A MARKER LINE     *
+003203*                    AFTER THEM) SINCE SYSOUT NEVER HAS PRIOR    *
+003204*                    CONTENT TO EXTEND.                          *
+003210******************************************************************
+003300 PROGRAM-ID. ACCPT.
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT TRANFILE ASSIGN TO TRANFILE
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS ACPT-TRAN-STATUS.
+004300     SELECT RPTFILE ASSIGN TO RPTFILE
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS ACPT-RPT-STATUS.
+004600     SELECT AUDTFILE ASSIGN TO AUDTFILE
+004700         ORGANIZATION IS SEQUENTIAL
+004800         FILE STATUS IS ACPT-AUD-STATUS.
+004900     SELECT EXCPFILE ASSIGN TO EXCPFILE
+005000         ORGANIZATION IS SEQUENTIAL
+005100         FILE STATUS IS ACPT-EXC-STATUS.
+005200     SELECT CHKPFILE ASSIGN TO CHKPFILE
+005300         ORGANIZATION IS SEQUENTIAL
+005400         FILE STATUS IS ACPT-CKP-STATUS.
+005500     SELECT PARMFILE ASSIGN TO PARMFILE
+005600         ORGANIZATION IS SEQUENTIAL
+005700         FILE STATUS IS ACPT-PRM-STATUS.
+005800 DATA DIVISION.
+005900 FILE SECTION.
+006000 FD  TRANFILE
+006100     LABEL RECORDS ARE STANDARD
+006200     RECORDING MODE IS F.
+006300 01  TRAN-RECORD.
+006400     05  TRAN-A                      PIC S9(3)V9(2).
+006500     05  TRAN-B                      PIC S9(3)V9(2).
+006600 FD  RPTFILE
+006650     LABEL RECORDS ARE STANDARD
+006700     RECORDING MODE IS F.
+006800 01  RPT-RECORD                      PIC X(80).
+006900 FD  AUDTFILE
+006950     LABEL RECORDS ARE STANDARD
+007000     RECORDING MODE IS F.
+007100 01  AUD-RECORD                      PIC X(80).
+007200 FD  EXCPFILE
+007250     LABEL RECORDS ARE STANDARD
+007300     RECORDING MODE IS F.
+007400 01  EXC-RECORD                      PIC X(96).
+007500 FD  CHKPFILE
+007600     LABEL RECORDS ARE STANDARD
+007700     RECORDING MODE IS F.
+007800 01  CKP-RECORD.
+007900     05  CKP-RECORD-COUNT            PIC 9(07).
+008000     05  CKP-GRAND-TOTAL             PIC S9(7)V9(2).
+008010     05  CKP-EXCEPTION-COUNT         PIC 9(07).
+008020     05  CKP-OOB-COUNT               PIC 9(07).
+008100 FD  PARMFILE
+008150     LABEL RECORDS ARE STANDARD
+008200     RECORDING MODE IS F.
+008300 01  PRM-RECORD.
+008400     05  PRM-TOLERANCE               PIC S9(3)V9(2).
+008500     05  PRM-CKPT-INTERVAL           PIC 9(05).
+008600 WORKING-STORAGE SECTION.
+008700*-----------------------------------------------------------------
+008800* SHARED A / B / F-G FIELDS - SEE COPYBOOKS/ABFGREC.CPY
+008900*-----------------------------------------------------------------
+009000 COPY ABFGREC.
+009100*-----------------------------------------------------------------
+009200* FILE STATUS SWITCHES
+009300*-----------------------------------------------------------------
+009400 77  ACPT-TRAN-STATUS                PIC X(02) VALUE SPACES.
+009500 77  ACPT-RPT-STATUS                 PIC X(02) VALUE SPACES.
+009600 77  ACPT-AUD-STATUS                 PIC X(02) VALUE SPACES.
+009700 77  ACPT-EXC-STATUS                 PIC X(02) VALUE SPACES.
+009800 77  ACPT-CKP-STATUS                 PIC X(02) VALUE SPACES.
+009900 77  ACPT-PRM-STATUS                 PIC X(02) VALUE SPACES.
+010000*-----------------------------------------------------------------
+010100* RUN CONTROL SWITCHES AND COUNTERS
+010200*-----------------------------------------------------------------
+010300 77  ACPT-EOF-SW                     PIC X(01) VALUE 'N'.
+010400     88  ACPT-EOF                        VALUE 'Y'.
+010500 77  ACPT-VALID-SW                   PIC X(01) VALUE 'Y'.
+010600     88  ACPT-ENTRY-VALID                VALUE 'Y'.
+010700     88  ACPT-ENTRY-INVALID              VALUE 'N'.
+010800 77  ACPT-SIZE-ERROR-SW              PIC X(01) VALUE 'N'.
+010900     88  ACPT-SIZE-ERROR                 VALUE 'Y'.
+011000 77  ACPT-TOLERANCE-SW               PIC X(01) VALUE 'N'.
+011100     88  ACPT-OUT-OF-BALANCE             VALUE 'Y'.
+011150 77  ACPT-RESTART-SW                 PIC X(01) VALUE 'N'.
+011160     88  ACPT-RESTARTING                 VALUE 'Y'.
+011200 77  ACPT-RECORD-COUNT               PIC 9(07) COMP VALUE 0.
+011300 77  ACPT-EXCEPTION-COUNT            PIC 9(07) COMP VALUE 0.
+011400 77  ACPT-OOB-COUNT                  PIC 9(07) COMP VALUE 0.
+011410*    THE ACPT-SEG- COUNTERS BELOW ARE NEVER SEEDED FROM THE
+011420*    CHECKPOINT - THEY COVER ONLY THIS RUN'S OWN SEGMENT OF
+011430*    RECORDS, SO THE PRINTED REPORT'S TOTAL LINES CAN MATCH THE
+011440*    DETAIL LINES ACTUALLY WRITTEN TO RPTFILE THIS RUN. SEE
+011450*    8000-FINALIZE.
+011460 77  ACPT-SEG-RECORD-COUNT           PIC 9(07) COMP VALUE 0.
+011470 77  ACPT-SEG-EXCEPTION-COUNT        PIC 9(07) COMP VALUE 0.
+011480 77  ACPT-SEG-OOB-COUNT              PIC 9(07) COMP VALUE 0.
+011490 77  ACPT-SEG-GRAND-TOTAL            PIC S9(7)V9(2) VALUE 0.
+011500 77  ACPT-SKIP-COUNT                 PIC 9(07) COMP VALUE 0.
+011600 77  ACPT-SKIPPED-SO-FAR             PIC 9(07) COMP VALUE 0.
+011700 77  ACPT-CKPT-REMAINDER             PIC 9(07) COMP VALUE 0.
+011800 77  ACPT-CKPT-QUOTIENT              PIC 9(07) COMP VALUE 0.
+011900*-----------------------------------------------------------------
+012000* TOLERANCE, LIMITS AND RUN-TIME PARAMETERS
+012100*-----------------------------------------------------------------
+012200 77  ACPT-TOLERANCE-LIMIT            PIC S9(3)V9(2) VALUE 5.00.
+012300 77  ACPT-CHECKPOINT-INTERVAL        PIC 9(05) VALUE 00050.
+012600 77  ACPT-ABS-F-G                    PIC S9(3)V9(2) VALUE 0.
+012700 77  ACPT-GRAND-TOTAL                PIC S9(7)V9(2) VALUE 0.
+012800 77  ACPT-GRAND-TOTAL-EDIT           PIC +Z(6)9.9(2).
+013200*-----------------------------------------------------------------
+013300* RUN DATE AND TIME
+013400*-----------------------------------------------------------------
+013500 77  ACPT-SYSTEM-DATE                PIC 9(06).
+013600 77  ACPT-SYSTEM-TIME                PIC 9(08).
+013700 01  ACPT-RUN-DATE.
+013800     05  ACPT-RUN-YY                 PIC 9(02).
+013900     05  ACPT-RUN-MM                 PIC 9(02).
+014000     05  ACPT-RUN-DD                 PIC 9(02).
+014100 01  ACPT-RUN-DATE-EDIT.
+014200     05  ACPT-RUN-DATE-MM            PIC 9(02).
+014300     05  FILLER                      PIC X(01) VALUE '/'.
+014400     05  ACPT-RUN-DATE-DD            PIC 9(02).
+014500     05  FILLER                      PIC X(01) VALUE '/'.
+014600     05  ACPT-RUN-DATE-YY            PIC 9(02).
+014700 01  ACPT-RUN-TIME.
+014800     05  ACPT-RUN-HH                 PIC 9(02).
+014900     05  ACPT-RUN-MN                 PIC 9(02).
+015000     05  ACPT-RUN-SS                 PIC 9(02).
+015100     05  ACPT-RUN-HS                 PIC 9(02).
+015200 01  ACPT-RUN-TIME-EDIT.
+015300     05  ACPT-RUN-TIME-HH            PIC 9(02).
+015400     05  FILLER                      PIC X(01) VALUE ':'.
+015500     05  ACPT-RUN-TIME-MN            PIC 9(02).
+015600     05  FILLER                      PIC X(01) VALUE ':'.
+015700     05  ACPT-RUN-TIME-SS            PIC 9(02).
+015800*-----------------------------------------------------------------
+015900* REPORT LINES
+016000*-----------------------------------------------------------------
+016100 01  RPT-HEADING-1.
+016200     05  FILLER                      PIC X(20) VALUE SPACES.
+016300     05  FILLER                      PIC X(40)
+016400             VALUE "DAILY VARIANCE RECONCILIATION REPORT".
+016500 01  RPT-HEADING-2.
+016600     05  FILLER                      PIC X(10) VALUE "RUN DATE: ".
+016700     05  RPT-H2-DATE                 PIC X(08).
+016800     05  FILLER                      PIC X(10) VALUE SPACES.
+016900     05  FILLER                      PIC X(10) VALUE "RUN TIME: ".
+017000     05  RPT-H2-TIME                 PIC X(08).
+017100 01  RPT-HEADING-3.
+017200     05  FILLER                      PIC X(12) VALUE "   A VALUE".
+017300     05  FILLER                      PIC X(12) VALUE "   B VALUE".
+017400     05  FILLER                      PIC X(12) VALUE "  F-G VAR.".
+017500     05  FILLER                      PIC X(16) VALUE "STATUS".
+017550 01  RPT-HEADING-RESTART.
+017560     05  FILLER                      PIC X(20) VALUE
+017570             "*** RUN RESTARTED ".
+017580     05  RPT-HR-DATE                 PIC X(08).
+017590     05  FILLER                      PIC X(01) VALUE SPACES.
+017595     05  RPT-HR-TIME                 PIC X(08).
+017596     05  FILLER                      PIC X(05) VALUE " ***".
+017600 01  RPT-DETAIL-LINE.
+017700     05  RPT-D-A                     PIC +Z(3).Z(2).
+017800     05  FILLER                      PIC X(04) VALUE SPACES.
+017900     05  RPT-D-B                     PIC +Z(3).Z(2).
+018000     05  FILLER                      PIC X(04) VALUE SPACES.
+018100     05  RPT-D-F-G                   PIC +Z(3).Z(2).
+018200     05  FILLER                      PIC X(04) VALUE SPACES.
+018300     05  RPT-D-STATUS                PIC X(20).
+018400 01  RPT-TOTAL-LINE-1.
+018500     05  FILLER                      PIC X(21)
+018600             VALUE "RECORDS PROCESSED. . ".
+018700     05  RPT-T1-COUNT                PIC Z,ZZZ,ZZ9.
+018800 01  RPT-TOTAL-LINE-2.
+018900     05  FILLER                      PIC X(21)
+019000             VALUE "EXCEPTIONS (OVFL). . ".
+019100     05  RPT-T2-COUNT                PIC Z,ZZZ,ZZ9.
+019200 01  RPT-TOTAL-LINE-3.
+019300     05  FILLER                      PIC X(21)
+019400             VALUE "OUT OF BALANCE. . . .".
+019500     05  RPT-T3-COUNT                PIC Z,ZZZ,ZZ9.
+019600 01  RPT-TOTAL-LINE-4.
+019700     05  FILLER                      PIC X(21)
+019800             VALUE "GRAND TOTAL F-G . . .".
+019900     05  RPT-T4-TOTAL                PIC +Z(6)9.9(2).
+019910*    THE FOLLOWING CUMULATIVE-TOTAL LINES ARE ONLY PRINTED ON A
+019920*    RESTARTED RUN, WHERE RPT-TOTAL-LINE-1 THRU 4 ABOVE COVER
+019930*    ONLY THIS RUN'S OWN SEGMENT OF RECORDS AND CANNOT BY
+019940*    THEMSELVES ACCOUNT FOR THE WHOLE DAY'S RUNNING TOTAL - SEE
+019950*    8000-FINALIZE.
+019960 01  RPT-TOTAL-HEADING-CUM.
+019970     05  FILLER                      PIC X(30) VALUE
+019980             "--- CUMULATIVE (ALL RUNS) ---".
+019990 01  RPT-TOTAL-LINE-5.
+020000     05  FILLER                      PIC X(21)
+020010             VALUE "RECORDS PROCESSED. . ".
+020020     05  RPT-T5-COUNT                PIC Z,ZZZ,ZZ9.
+020030 01  RPT-TOTAL-LINE-6.
+020040     05  FILLER                      PIC X(21)
+020050             VALUE "EXCEPTIONS (OVFL). . ".
+020060     05  RPT-T6-COUNT                PIC Z,ZZZ,ZZ9.
+020070 01  RPT-TOTAL-LINE-7.
+020080     05  FILLER                      PIC X(21)
+020090             VALUE "OUT OF BALANCE. . . .".
+020100     05  RPT-T7-COUNT                PIC Z,ZZZ,ZZ9.
+020110 01  RPT-TOTAL-LINE-8.
+020120     05  FILLER                      PIC X(21)
+020130             VALUE "GRAND TOTAL F-G . . .".
+020140     05  RPT-T8-TOTAL                PIC +Z(6)9.9(2).
+020150*-----------------------------------------------------------------
+020160* AUDIT LINE
+020170*-----------------------------------------------------------------
+020300 01  AUD-DETAIL-LINE.
+020400     05  AUD-DATE                    PIC X(08).
+020500     05  FILLER                      PIC X(01) VALUE SPACES.
+020600     05  AUD-TIME                    PIC X(08).
+020700     05  FILLER                      PIC X(01) VALUE SPACES.
+020800     05  FILLER                      PIC X(03) VALUE "A=".
+020900     05  AUD-A                       PIC +Z(3).Z(2).
+021000     05  FILLER                      PIC X(01) VALUE SPACES.
+021100     05  FILLER                      PIC X(03) VALUE "B=".
+021200     05  AUD-B                       PIC +Z(3).Z(2).
+021300     05  FILLER                      PIC X(01) VALUE SPACES.
+021400     05  FILLER                      PIC X(05) VALUE "F-G=".
+021500     05  AUD-F-G                     PIC +Z(3).Z(2).
+021600*-----------------------------------------------------------------
+021700* EXCEPTION LINE
+021800*-----------------------------------------------------------------
+021900 01  EXC-DETAIL-LINE.
+021910     05  FILLER                      PIC X(04) VALUE "REC=".
+021920     05  EXC-RECNO                   PIC Z,ZZZ,ZZ9.
+021930     05  FILLER                      PIC X(01) VALUE SPACES.
+022000     05  EXC-DATE                    PIC X(08).
+022100     05  FILLER                      PIC X(01) VALUE SPACES.
+022200     05  EXC-TIME                    PIC X(08).
+022300     05  FILLER                      PIC X(01) VALUE SPACES.
+022400     05  FILLER                      PIC X(03) VALUE "A=".
+022500     05  EXC-A                       PIC +Z(3).Z(2).
+022600     05  FILLER                      PIC X(01) VALUE SPACES.
+022700     05  FILLER                      PIC X(03) VALUE "B=".
+022800     05  EXC-B                       PIC +Z(3).Z(2).
+022900     05  FILLER                      PIC X(01) VALUE SPACES.
+023000     05  EXC-REASON                  PIC X(34).
+023100*
+023200 PROCEDURE DIVISION.
+023300*
+023400 0000-MAINLINE.
+023500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+023600     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+023700             UNTIL ACPT-EOF.
+023800     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+023900     GO TO 9999-EXIT.
+024000*
+024100 1000-INITIALIZE.
+024200     OPEN INPUT TRANFILE.
+024300     IF ACPT-TRAN-STATUS NOT = "00"
+024400         DISPLAY "ACCPT - UNABLE TO OPEN TRANFILE, STATUS = "
+024500             ACPT-TRAN-STATUS
+024600         GO TO 9999-EXIT
+024700     END-IF.
+024750     PERFORM 1100-READ-PARAMETERS THRU 1100-EXIT.
+024760     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+024770     IF ACPT-SKIP-COUNT > 0
+024780         MOVE "Y" TO ACPT-RESTART-SW
+024790     END-IF.
+024800     OPEN OUTPUT RPTFILE.
+024810*    RPTFILE GOES TO SYSOUT, WHICH JES ALLOCATES AS A BRAND-NEW
+024820*    SPOOL DATASET EVERY STEP EXECUTION, SO THERE IS NEVER ANY
+024830*    PRIOR PRINT CONTENT FOR A RESTART TO EXTEND. A RESTARTED
+024840*    RUN GETS ITS OWN FRESH, COMPLETE PRINTED REPORT INSTEAD -
+024850*    SEE 1300-WRITE-REPORT-HEADINGS.
+024860     IF ACPT-RESTARTING
+024870         OPEN EXTEND EXCPFILE
+024880         IF ACPT-EXC-STATUS NOT = "00"
+024890             OPEN OUTPUT EXCPFILE
+024900         END-IF
+024910     ELSE
+024920         OPEN OUTPUT EXCPFILE
+024930     END-IF.
+024931     IF ACPT-RPT-STATUS NOT = "00"
+024940         DISPLAY "ACCPT - UNABLE TO OPEN RPTFILE, STATUS = "
+024950             ACPT-RPT-STATUS
+024960         GO TO 9999-EXIT
+024970     END-IF.
+024980     IF ACPT-EXC-STATUS NOT = "00"
+024990         DISPLAY "ACCPT - UNABLE TO OPEN EXCPFILE, STATUS = "
+025000             ACPT-EXC-STATUS
+025010         GO TO 9999-EXIT
+025020     END-IF.
+025030     OPEN EXTEND AUDTFILE.
+025040     IF ACPT-AUD-STATUS NOT = "00"
+025050         OPEN OUTPUT AUDTFILE
+025060     END-IF.
+025400     ACCEPT ACPT-SYSTEM-DATE FROM DATE.
+025500     ACCEPT ACPT-SYSTEM-TIME FROM TIME.
+025600     MOVE ACPT-SYSTEM-DATE TO ACPT-RUN-DATE.
+025700     MOVE ACPT-SYSTEM-TIME TO ACPT-RUN-TIME.
+025800     MOVE ACPT-RUN-MM TO ACPT-RUN-DATE-MM.
+025900     MOVE ACPT-RUN-DD TO ACPT-RUN-DATE-DD.
+026000     MOVE ACPT-RUN-YY TO ACPT-RUN-DATE-YY.
+026100     MOVE ACPT-RUN-HH TO ACPT-RUN-TIME-HH.
+026200     MOVE ACPT-RUN-MN TO ACPT-RUN-TIME-MN.
+026300     MOVE ACPT-RUN-SS TO ACPT-RUN-TIME-SS.
+026600     PERFORM 1300-WRITE-REPORT-HEADINGS THRU 1300-EXIT.
+026700     PERFORM 7500-READ-TRAN-RECORD THRU 7500-EXIT.
+026800     PERFORM 1400-SKIP-PROCESSED-RECORDS THRU 1400-EXIT.
+026900 1000-EXIT.
+027000     EXIT.
+027100*
+027200 1100-READ-PARAMETERS.
+027300     OPEN INPUT PARMFILE.
+027400     IF ACPT-PRM-STATUS = "00"
+027500         READ PARMFILE
+027600         IF ACPT-PRM-STATUS = "00"
+027610             IF PRM-TOLERANCE IS NUMERIC
+027620                 MOVE PRM-TOLERANCE TO ACPT-TOLERANCE-LIMIT
+027630             END-IF
+027640             IF PRM-CKPT-INTERVAL IS NUMERIC
+027650                     AND PRM-CKPT-INTERVAL > 0
+027660                 MOVE PRM-CKPT-INTERVAL TO
+027670                     ACPT-CHECKPOINT-INTERVAL
+027680             END-IF
+027900         END-IF
+028000         CLOSE PARMFILE
+028100     END-IF.
+028200 1100-EXIT.
+028300     EXIT.
+028400*
+028500 1200-READ-CHECKPOINT.
+028600     OPEN INPUT CHKPFILE.
+028700     IF ACPT-CKP-STATUS = "00"
+028800         READ CHKPFILE
+028900         IF ACPT-CKP-STATUS = "00"
+028910                 AND CKP-RECORD-COUNT > 0
+029000             MOVE CKP-RECORD-COUNT TO ACPT-SKIP-COUNT
+029010             MOVE CKP-RECORD-COUNT TO ACPT-RECORD-COUNT
+029020             MOVE CKP-GRAND-TOTAL TO ACPT-GRAND-TOTAL
+029030             MOVE CKP-EXCEPTION-COUNT TO ACPT-EXCEPTION-COUNT
+029040             MOVE CKP-OOB-COUNT TO ACPT-OOB-COUNT
+029100         END-IF
+029200         CLOSE CHKPFILE
+029300     END-IF.
+029400 1200-EXIT.
+029500     EXIT.
+029600*
+029700 1300-WRITE-REPORT-HEADINGS.
+029800     MOVE ACPT-RUN-DATE-EDIT TO RPT-H2-DATE.
+029900     MOVE ACPT-RUN-TIME-EDIT TO RPT-H2-TIME.
+029940     WRITE RPT-RECORD FROM RPT-HEADING-1.
+030000     WRITE RPT-RECORD FROM RPT-HEADING-2.
+030100     WRITE RPT-RECORD FROM RPT-HEADING-3.
+030150     IF ACPT-RESTARTING
+030160         MOVE ACPT-RUN-DATE-EDIT TO RPT-HR-DATE
+030170         MOVE ACPT-RUN-TIME-EDIT TO RPT-HR-TIME
+030180         WRITE RPT-RECORD FROM RPT-HEADING-RESTART
+030210     END-IF.
+030300 1300-EXIT.
+030400     EXIT.
+030500*
+030600 1400-SKIP-PROCESSED-RECORDS.
+030700     PERFORM 1450-SKIP-ONE-RECORD THRU 1450-EXIT
+030800             UNTIL ACPT-EOF
+030900             OR ACPT-SKIPPED-SO-FAR NOT LESS THAN ACPT-SKIP-COUNT.
+031000 1400-EXIT.
+031100     EXIT.
+031200*
+031300 1450-SKIP-ONE-RECORD.
+031400     ADD 1 TO ACPT-SKIPPED-SO-FAR.
+031500     PERFORM 7500-READ-TRAN-RECORD THRU 7500-EXIT.
+031600 1450-EXIT.
+031700     EXIT.
+031800*
+031900 2000-PROCESS-RECORD.
+032000     ADD 1 TO ACPT-RECORD-COUNT.
+032010     ADD 1 TO ACPT-SEG-RECORD-COUNT.
+032300     MOVE "N" TO ACPT-SIZE-ERROR-SW.
+032400     MOVE "N" TO ACPT-TOLERANCE-SW.
+032450     PERFORM 3000-VALIDATE-ENTRIES THRU 3000-EXIT.
+032500     IF ACPT-ENTRY-VALID
+032510         MOVE TRAN-A TO ABFG-A
+032520         MOVE TRAN-B TO ABFG-B
+032700         PERFORM 4000-CALCULATE-VARIANCE THRU 4000-EXIT
+032800         IF NOT ACPT-SIZE-ERROR
+032900             PERFORM 5000-CHECK-TOLERANCE THRU 5000-EXIT
+033000         END-IF
+033050     ELSE
+033060         MOVE ZEROS TO ABFG-A
+033070         MOVE ZEROS TO ABFG-B
+033080         MOVE ZEROS TO ABFG-F-G
+033100     END-IF.
+033200     PERFORM 6000-WRITE-REPORT-DETAIL THRU 6000-EXIT.
+033300     PERFORM 6100-WRITE-AUDIT-LINE THRU 6100-EXIT.
+033400     IF ACPT-SIZE-ERROR OR ACPT-ENTRY-INVALID
+033500         PERFORM 6200-WRITE-EXCEPTION-LINE THRU 6200-EXIT
+033600     END-IF.
+033700     PERFORM 7000-CHECKPOINT THRU 7000-EXIT.
+033800     PERFORM 7500-READ-TRAN-RECORD THRU 7500-EXIT.
+033900 2000-EXIT.
+034000     EXIT.
+034100*
+034200 3000-VALIDATE-ENTRIES.
+034300     MOVE "Y" TO ACPT-VALID-SW.
+034400     IF TRAN-A IS NOT NUMERIC
+034500         MOVE "N" TO ACPT-VALID-SW
+034600     END-IF.
+034700     IF TRAN-B IS NOT NUMERIC
+034800         MOVE "N" TO ACPT-VALID-SW
+034900     END-IF.
+035800 3000-EXIT.
+035900     EXIT.
+036000*
+036100 4000-CALCULATE-VARIANCE.
+036200     SUBTRACT ABFG-A FROM ABFG-B GIVING ABFG-F-G
+036300         ON SIZE ERROR
+036400             MOVE "Y" TO ACPT-SIZE-ERROR-SW
+036500             ADD 1 TO ACPT-EXCEPTION-COUNT
+036550             ADD 1 TO ACPT-SEG-EXCEPTION-COUNT
+036600     END-SUBTRACT.
+036700     IF NOT ACPT-SIZE-ERROR
+036800         ADD ABFG-F-G TO ACPT-GRAND-TOTAL
+036850         ADD ABFG-F-G TO ACPT-SEG-GRAND-TOTAL
+036900     END-IF.
+037000 4000-EXIT.
+037100     EXIT.
+037200*
+037300 5000-CHECK-TOLERANCE.
+037400     IF ABFG-F-G < 0
+037500         COMPUTE ACPT-ABS-F-G = ABFG-F-G * -1
+037600     ELSE
+037700         MOVE ABFG-F-G TO ACPT-ABS-F-G
+037800     END-IF.
+037900     IF ACPT-ABS-F-G > ACPT-TOLERANCE-LIMIT
+038000         MOVE "Y" TO ACPT-TOLERANCE-SW
+038100         ADD 1 TO ACPT-OOB-COUNT
+038150         ADD 1 TO ACPT-SEG-OOB-COUNT
+038200     END-IF.
+038300 5000-EXIT.
+038400     EXIT.
+038500*
+038600 6000-WRITE-REPORT-DETAIL.
+038700     MOVE ABFG-A TO RPT-D-A.
+038800     MOVE ABFG-B TO RPT-D-B.
+038900     IF ACPT-ENTRY-INVALID
+039000         MOVE ZEROS TO RPT-D-F-G
+039100         MOVE "INVALID ENTRY" TO RPT-D-STATUS
+039200     ELSE
+039300         IF ACPT-SIZE-ERROR
+039400             MOVE ZEROS TO RPT-D-F-G
+039500             MOVE "*** OVERFLOW ***" TO RPT-D-STATUS
+039600         ELSE
+039700             MOVE ABFG-F-G TO RPT-D-F-G
+039800             IF ACPT-OUT-OF-BALANCE
+039900                 MOVE "OUT OF BALANCE" TO RPT-D-STATUS
+040000             ELSE
+040100                 MOVE SPACES TO RPT-D-STATUS
+040200             END-IF
+040300         END-IF
+040400     END-IF.
+040500     WRITE RPT-RECORD FROM RPT-DETAIL-LINE.
+040600 6000-EXIT.
+040700     EXIT.
+040800*
+040900 6100-WRITE-AUDIT-LINE.
+041000     MOVE ACPT-RUN-DATE-EDIT TO AUD-DATE.
+041100     MOVE ACPT-RUN-TIME-EDIT TO AUD-TIME.
+041200     MOVE ABFG-A TO AUD-A.
+041300     MOVE ABFG-B TO AUD-B.
+041400     IF ACPT-ENTRY-VALID AND NOT ACPT-SIZE-ERROR
+041500         MOVE ABFG-F-G TO AUD-F-G
+041600     ELSE
+041700         MOVE ZEROS TO AUD-F-G
+041800     END-IF.
+041900     WRITE AUD-RECORD FROM AUD-DETAIL-LINE.
+042000 6100-EXIT.
+042100     EXIT.
+042200*
+042300 6200-WRITE-EXCEPTION-LINE.
+042350     MOVE ACPT-RECORD-COUNT TO EXC-RECNO.
+042400     MOVE ACPT-RUN-DATE-EDIT TO EXC-DATE.
+042500     MOVE ACPT-RUN-TIME-EDIT TO EXC-TIME.
+042600     MOVE ABFG-A TO EXC-A.
+042700     MOVE ABFG-B TO EXC-B.
+042800     IF ACPT-ENTRY-INVALID
+042900         MOVE "NON-NUMERIC OR OUT OF RANGE ENTRY"
+043000             TO EXC-REASON
+043100     ELSE
+043200         MOVE "VARIANCE OVERFLOWS F-G FIELD"
+043300             TO EXC-REASON
+043400     END-IF.
+043500     WRITE EXC-RECORD FROM EXC-DETAIL-LINE.
+043600 6200-EXIT.
+043700     EXIT.
+043800*
+043900 7000-CHECKPOINT.
+043950     IF ACPT-CHECKPOINT-INTERVAL > 0
+044000         DIVIDE ACPT-RECORD-COUNT BY ACPT-CHECKPOINT-INTERVAL
+044100             GIVING ACPT-CKPT-QUOTIENT
+044200             REMAINDER ACPT-CKPT-REMAINDER
+044300         IF ACPT-CKPT-REMAINDER = 0
+044350             PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT
+044400         END-IF
+044450     END-IF.
+044900 7000-EXIT.
+045000     EXIT.
+045050*
+045060 7100-WRITE-CHECKPOINT.
+045070     MOVE ACPT-RECORD-COUNT TO CKP-RECORD-COUNT.
+045080     MOVE ACPT-GRAND-TOTAL TO CKP-GRAND-TOTAL.
+045090     MOVE ACPT-EXCEPTION-COUNT TO CKP-EXCEPTION-COUNT.
+045095     MOVE ACPT-OOB-COUNT TO CKP-OOB-COUNT.
+045096     OPEN OUTPUT CHKPFILE.
+045097     WRITE CKP-RECORD.
+045098     CLOSE CHKPFILE.
+045099 7100-EXIT.
+045100     EXIT.
+045101*
+045200 7500-READ-TRAN-RECORD.
+045300     READ TRANFILE
+045400         AT END
+045500             MOVE "Y" TO ACPT-EOF-SW
+045600     END-READ.
+045700 7500-EXIT.
+045800     EXIT.
+045900*
+046000 8000-FINALIZE.
+046010*    RPT-TOTAL-LINE-1 THRU 4 COVER ONLY THIS RUN'S OWN SEGMENT
+046020*    OF RECORDS, SO THEY ALWAYS MATCH THE DETAIL LINES ACTUALLY
+046030*    WRITTEN TO RPTFILE THIS RUN, EVEN AFTER A RESTART.
+046100     MOVE ACPT-SEG-RECORD-COUNT TO RPT-T1-COUNT.
+046200     MOVE ACPT-SEG-EXCEPTION-COUNT TO RPT-T2-COUNT.
+046300     MOVE ACPT-SEG-OOB-COUNT TO RPT-T3-COUNT.
+046400     MOVE ACPT-SEG-GRAND-TOTAL TO RPT-T4-TOTAL.
+046500     WRITE RPT-RECORD FROM RPT-TOTAL-LINE-1.
+046600     WRITE RPT-RECORD FROM RPT-TOTAL-LINE-2.
+046700     WRITE RPT-RECORD FROM RPT-TOTAL-LINE-3.
+046800     WRITE RPT-RECORD FROM RPT-TOTAL-LINE-4.
+046810     IF ACPT-RESTARTING
+046820         MOVE ACPT-RECORD-COUNT TO RPT-T5-COUNT
+046830         MOVE ACPT-EXCEPTION-COUNT TO RPT-T6-COUNT
+046840         MOVE ACPT-OOB-COUNT TO RPT-T7-COUNT
+046850         MOVE ACPT-GRAND-TOTAL TO RPT-T8-TOTAL
+046860         WRITE RPT-RECORD FROM RPT-TOTAL-HEADING-CUM
+046870         WRITE RPT-RECORD FROM RPT-TOTAL-LINE-5
+046880         WRITE RPT-RECORD FROM RPT-TOTAL-LINE-6
+046890         WRITE RPT-RECORD FROM RPT-TOTAL-LINE-7
+046895         WRITE RPT-RECORD FROM RPT-TOTAL-LINE-8
+046899     END-IF.
+046900     MOVE ACPT-GRAND-TOTAL TO ACPT-GRAND-TOTAL-EDIT.
+047000     DISPLAY "RECORDS PROCESSED = " ACPT-RECORD-COUNT.
+047100     DISPLAY "GRAND TOTAL F-G   = " ACPT-GRAND-TOTAL-EDIT.
+047150*    A NORMAL FINISH ONLY HAPPENS AT TRUE END-OF-FILE, SO THE
+047160*    CHECKPOINT IS CLEARED - THE NEXT RUN STARTS FROM RECORD 1
+047170*    AGAINST WHATEVER TRANFILE IT IS GIVEN RATHER THAN SKIPPING
+047180*    RECORDS LEFT OVER FROM TODAY'S COMPLETED RUN.
+047200     MOVE 0 TO CKP-RECORD-COUNT.
+047210     MOVE 0 TO CKP-GRAND-TOTAL.
+047220     MOVE 0 TO CKP-EXCEPTION-COUNT.
+047230     MOVE 0 TO CKP-OOB-COUNT.
+047300     OPEN OUTPUT CHKPFILE.
+047400     WRITE CKP-RECORD.
+047500     CLOSE CHKPFILE.
+047600     CLOSE TRANFILE.
+047700     CLOSE RPTFILE.
+047800     CLOSE AUDTFILE.
+047900     CLOSE EXCPFILE.
+048000 8000-EXIT.
+048100     EXIT.
+048200*
+048300 9999-EXIT.
+048400     STOP RUN.
