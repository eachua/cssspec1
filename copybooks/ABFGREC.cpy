@@ -0,0 +1,23 @@
+000100*-----------------------------------------------------------------
+000200* ABFGREC.CPY
+000300*
+000400* SHARED RECORD LAYOUT FOR THE A / B / F-G VARIANCE FIELDS.
+000500* ANY PROGRAM THAT CALCULATES OR DISPLAYS A B-A VARIANCE SHOULD
+000600* COPY THIS MEMBER RATHER THAN REDEFINING A, B AND F-G ON ITS
+000700* OWN, SO ALL PROGRAMS IN THE VARIANCE-CHECKING SUITE AGREE ON
+000800* FIELD SIZES.
+000900*
+001000* MODIFICATION HISTORY
+001100*   DATE       INIT  DESCRIPTION
+001200*   ---------  ----  ------------------------------------------
+001300*   2026-08-09 DLH   ORIGINAL COPYBOOK, PULLED OUT OF ACCPT.
+001310*   2026-08-09 DLH   DROPPED ABFG-F-G-EDIT - EACH REPORT/AUDIT/
+001320*                    EXCEPTION LINE NEEDS ITS OWN EDITED A, B
+001330*                    AND F-G POSITIONS SIDE BY SIDE, SO A SINGLE
+001340*                    SHARED EDIT FIELD COULD NOT ACTUALLY BE
+001350*                    USED AND WAS SITTING UNREFERENCED.
+001400*-----------------------------------------------------------------
+001500 01  ABFG-RECORD.
+001600     05  ABFG-A                      PIC S9(3)V9(2).
+001700     05  ABFG-B                      PIC S9(3)V9(2).
+001800     05  ABFG-F-G                    PIC S9(3)V9(2).
