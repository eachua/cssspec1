@@ -0,0 +1,42 @@
+//ACCPTJ   JOB (ACCT),'DAILY VARIANCE RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* ACCPTJ  - NIGHTLY BATCH RUN OF ACCPT AGAINST THE PRODUCTION   *
+//*           VARIANCE FILE.                                     *
+//*                                                               *
+//* SCHEDULED TO RUN UNATTENDED OVERNIGHT SO THE RECONCILIATION   *
+//* REPORT AND AUDIT TRAIL ARE WAITING EACH MORNING.              *
+//*                                                               *
+//* MODIFICATION HISTORY                                         *
+//*   DATE       INIT  DESCRIPTION                                *
+//*   ---------  ----  -------------------------------------------*
+//*   2026-08-09  DLH  ORIGINAL JCL FOR THE BATCH-MODE ACCPT.      *
+//*   2026-08-09  DLH  RENAMED AUDITFILE/EXCPTFILE/CHKPTFILE DD    *
+//*                    NAMES TO 8 CHARACTERS (AUDTFILE/EXCPFILE/   *
+//*                    CHKPFILE) TO MATCH accept.cbl's ASSIGN      *
+//*                    CLAUSES; CHKPFILE NOW USES DISP=MOD SO THE  *
+//*                    CHECKPOINT DATASET SELF-CREATES ON A        *
+//*                    PROGRAM'S VERY FIRST RUN.                   *
+//*   2026-08-09  DLH  EXCPFILE NOW USES DISP=(MOD,CATLG,CATLG) -  *
+//*                    THE OLD DELETE-ON-ABEND DISPOSITION WIPED   *
+//*                    OUT THE EXCEPTION LIST EVERY TIME A LONG    *
+//*                    RUN ABENDED MID-BATCH, WHICH IS EXACTLY     *
+//*                    WHEN A RESTART NEEDS IT MOST.               *
+//*--------------------------------------------------------------*
+//*
+//ACCPT    EXEC PGM=ACCPT
+//STEPLIB  DD   DSN=PROD.RECON.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.RECON.VARFILE,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//AUDTFILE DD   DSN=PROD.RECON.AUDIT,
+//             DISP=(MOD,KEEP,KEEP),
+//             SPACE=(TRK,(5,5),RLSE)
+//EXCPFILE DD   DSN=PROD.RECON.EXCEPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//CHKPFILE DD   DSN=PROD.RECON.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//PARMFILE DD   DSN=PROD.RECON.PARMCARD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
